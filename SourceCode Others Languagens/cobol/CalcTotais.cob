@@ -0,0 +1,152 @@
+>>SOURCE FORMAT FREE
+      *> CalcTotais: relatório de totais de controle da Calculadora.
+      *>
+      *> Lê a trilha de auditoria gravada pela Calculadora (CALCLOG.DAT,
+      *> um registro por cálculo) e imprime totais de controle por dia
+      *> e do período completo do arquivo: soma de todas as Somas,
+      *> quantidade de rejeições por divisão por zero, maior
+      *> Multiplicacao encontrada, etc. - como um relatório de batch de
+      *> fim de dia.
+      *> =====================================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  CalcTotais.
+ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ Special-names.
+ Decimal-point is comma.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT ARQ-AUDITORIA ASSIGN TO "CALCLOG.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FS-AUDITORIA.
+ DATA DIVISION.
+ FILE SECTION.
+ FD  ARQ-AUDITORIA.
+*> Layout compartilhado com Calculadora - ver REGAUDIT.cpy.
+     COPY REGAUDIT.
+ WORKING-STORAGE SECTION.
+ 01 FS-AUDITORIA           PIC X(02) VALUE "00".
+    88 FS-AUDITORIA-OK            VALUE "00".
+    88 FS-AUDITORIA-NAO-EXISTE    VALUE "35".
+ 01 W-FIM-AUDITORIA        PIC X(01) VALUE "N".
+    88 FIM-AUDITORIA               VALUE "S".
+ 01 W-PRIMEIRO-REGISTRO    PIC X(01) VALUE "S".
+    88 PRIMEIRO-REGISTRO           VALUE "S".
+ 01 W-ULTIMA-DATA.
+    02 W-ULT-ANO           PIC 9(02).
+    02 W-ULT-MES           PIC 9(02).
+    02 W-ULT-DIA           PIC 9(02).
+ 01 W-QTDE-MULT-OVERFLOW-TMP PIC 9(02).
+*> Os campos AU-* do registro lido são numérico-editados (com sinal
+*> flutuante); convertidos aqui para uso em ADD/COMPUTE/comparação.
+ 01 W-AU-SOMA              PIC S9(08).
+*> S9(14): acompanha o AU-MULTIPLICACAO widened em REGAUDIT.cpy.
+ 01 W-AU-MULTIPLICACAO     PIC S9(14).
+*> Acumuladores do dia corrente (quebra de controle por AU-DATA).
+ 01 TOTAIS-DIA.
+    02 TD-QTDE             PIC 9(07) VALUE ZEROS.
+    02 TD-SOMA             PIC S9(10) VALUE ZEROS.
+    02 TD-DIV-ZERO         PIC 9(07) VALUE ZEROS.
+    02 TD-MULT-OVERFLOW    PIC 9(07) VALUE ZEROS.
+    02 TD-MAIOR-MULT       PIC S9(14) VALUE ZEROS.
+*> Acumuladores do período inteiro do arquivo.
+ 01 TOTAIS-GERAL.
+    02 TG-QTDE             PIC 9(07) VALUE ZEROS.
+    02 TG-SOMA             PIC S9(10) VALUE ZEROS.
+    02 TG-DIV-ZERO         PIC 9(07) VALUE ZEROS.
+    02 TG-MULT-OVERFLOW    PIC 9(07) VALUE ZEROS.
+    02 TG-MAIOR-MULT       PIC S9(14) VALUE ZEROS.
+ 01 MASC-QTDE              PIC ZZZ.ZZ9.
+ 01 MASC-SOMA              PIC -(9)9.
+ 01 MASC-MULT              PIC -(13)9.
+ 01 LINHA-DATA             PIC X(10).
+ PROCEDURE DIVISION.
+ Inicio.
+     OPEN INPUT ARQ-AUDITORIA.
+     IF FS-AUDITORIA-NAO-EXISTE
+        DISPLAY "CALCLOG.DAT nao encontrado - nenhum calculo para totalizar."
+        STOP RUN
+     END-IF.
+     DISPLAY "===== CALCTOTAIS - TOTAIS DE CONTROLE =====".
+     PERFORM Le-Auditoria.
+     PERFORM UNTIL FIM-AUDITORIA
+        IF NOT PRIMEIRO-REGISTRO
+           IF AU-ANO NOT = W-ULT-ANO OR AU-MES NOT = W-ULT-MES
+                                    OR AU-DIA NOT = W-ULT-DIA
+              PERFORM Imprime-Totais-Dia
+              PERFORM Zera-Totais-Dia
+           END-IF
+        END-IF
+        MOVE "N"     TO W-PRIMEIRO-REGISTRO
+        MOVE AU-ANO  TO W-ULT-ANO
+        MOVE AU-MES  TO W-ULT-MES
+        MOVE AU-DIA  TO W-ULT-DIA
+        PERFORM Acumula-Totais
+        PERFORM Le-Auditoria
+     END-PERFORM.
+     CLOSE ARQ-AUDITORIA.
+     IF TG-QTDE > 0
+        PERFORM Imprime-Totais-Dia
+     END-IF.
+     PERFORM Imprime-Totais-Geral.
+     STOP RUN.
+
+ Le-Auditoria.
+     READ ARQ-AUDITORIA
+        AT END MOVE "S" TO W-FIM-AUDITORIA
+     END-READ.
+
+ Acumula-Totais.
+     MOVE AU-SOMA TO W-AU-SOMA.
+     MOVE AU-MULTIPLICACAO TO W-AU-MULTIPLICACAO.
+     ADD 1          TO TD-QTDE       TG-QTDE.
+     ADD W-AU-SOMA  TO TD-SOMA       TG-SOMA.
+     IF AU-OBSERVACAO (1:12) = "DIV POR ZERO"
+        ADD 1 TO TD-DIV-ZERO TG-DIV-ZERO
+     END-IF.
+     MOVE ZERO TO W-QTDE-MULT-OVERFLOW-TMP.
+     INSPECT AU-OBSERVACAO TALLYING W-QTDE-MULT-OVERFLOW-TMP
+             FOR ALL "MULT OVERFLOW".
+     IF W-QTDE-MULT-OVERFLOW-TMP > 0
+        ADD 1 TO TD-MULT-OVERFLOW TG-MULT-OVERFLOW
+     END-IF.
+     IF W-AU-MULTIPLICACAO > TD-MAIOR-MULT
+        MOVE W-AU-MULTIPLICACAO TO TD-MAIOR-MULT
+     END-IF.
+     IF W-AU-MULTIPLICACAO > TG-MAIOR-MULT
+        MOVE W-AU-MULTIPLICACAO TO TG-MAIOR-MULT
+     END-IF.
+
+ Zera-Totais-Dia.
+     MOVE ZEROS TO TOTAIS-DIA.
+
+ Imprime-Totais-Dia.
+     MOVE SPACES TO LINHA-DATA.
+     STRING W-ULT-DIA "/" W-ULT-MES "/" W-ULT-ANO
+            DELIMITED BY SIZE INTO LINHA-DATA.
+     DISPLAY " ".
+     DISPLAY "-- Totais do dia " LINHA-DATA " --".
+     MOVE TD-QTDE TO MASC-QTDE.
+     DISPLAY "Quantidade de calculos ..........: " MASC-QTDE.
+     MOVE TD-SOMA TO MASC-SOMA.
+     DISPLAY "Soma de todas as Somas ...........: " MASC-SOMA.
+     MOVE TD-DIV-ZERO TO MASC-QTDE.
+     DISPLAY "Rejeicoes por divisao por zero ...: " MASC-QTDE.
+     MOVE TD-MULT-OVERFLOW TO MASC-QTDE.
+     DISPLAY "Rejeicoes por estouro na mult ....: " MASC-QTDE.
+     MOVE TD-MAIOR-MULT TO MASC-MULT.
+     DISPLAY "Maior Multiplicacao ..............: " MASC-MULT.
+
+ Imprime-Totais-Geral.
+     DISPLAY " ".
+     DISPLAY "======= TOTAIS DO PERIODO (ARQUIVO TODO) =======".
+     MOVE TG-QTDE TO MASC-QTDE.
+     DISPLAY "Quantidade de calculos ...........: " MASC-QTDE.
+     MOVE TG-SOMA TO MASC-SOMA.
+     DISPLAY "Soma de todas as Somas ...........: " MASC-SOMA.
+     MOVE TG-DIV-ZERO TO MASC-QTDE.
+     DISPLAY "Rejeicoes por divisao por zero ...: " MASC-QTDE.
+     MOVE TG-MULT-OVERFLOW TO MASC-QTDE.
+     DISPLAY "Rejeicoes por estouro na mult ....: " MASC-QTDE.
+     MOVE TG-MAIOR-MULT TO MASC-MULT.
+     DISPLAY "Maior Multiplicacao ..............: " MASC-MULT.
