@@ -0,0 +1,44 @@
+      *> REGAUDIT.cpy - layout do registro da trilha de auditoria
+      *> (CALCLOG.DAT). Compartilhado entre quem grava (Calculadora) e
+      *> quem lê (CalcTotais e demais relatórios da suite) para que os
+      *> dois lados sempre concordem sobre o layout do arquivo.
+ 01 REG-AUDITORIA.
+    02 AU-DATA.
+       03 AU-ANO             PIC 9(02).
+       03 AU-SEP1            PIC X.
+       03 AU-MES             PIC 9(02).
+       03 AU-SEP2            PIC X.
+       03 AU-DIA             PIC 9(02).
+    02 FILLER             PIC X(02) VALUE SPACES.
+    02 AU-N1              PIC -(7)9.
+    02 FILLER             PIC X(02) VALUE SPACES.
+    02 AU-N2              PIC -(7)9.
+    02 FILLER             PIC X(02) VALUE SPACES.
+    02 AU-SOMA            PIC -(8)9.
+*> Vista alfanumérica usada só para deixar em branco (em vez de "0")
+*> a coluna de uma operação que não foi selecionada no menu.
+    02 AU-SOMA-X          REDEFINES AU-SOMA          PIC X(09).
+    02 FILLER             PIC X(02) VALUE SPACES.
+    02 AU-SUBTRACAO       PIC -(8)9.
+    02 AU-SUBTRACAO-X     REDEFINES AU-SUBTRACAO     PIC X(09).
+    02 FILLER             PIC X(02) VALUE SPACES.
+*> -(13)9: cobre o pior caso de W-Multiplicacao (14 dígitos, ver DADOS.cpy).
+    02 AU-MULTIPLICACAO   PIC -(13)9.
+    02 AU-MULTIPLICACAO-X REDEFINES AU-MULTIPLICACAO PIC X(14).
+    02 FILLER             PIC X(02) VALUE SPACES.
+    02 AU-DIVISAO         PIC -(7)9,99.
+    02 AU-DIVISAO-X       REDEFINES AU-DIVISAO       PIC X(11).
+    02 FILLER             PIC X(02) VALUE SPACES.
+*> Percentual/Media/Resto (req005) - mesma regra de vista alfanumérica
+*> das colunas acima: em branco quando a operação não foi selecionada.
+    02 AU-PERCENTUAL      PIC -(5)9,99.
+    02 AU-PERCENTUAL-X    REDEFINES AU-PERCENTUAL    PIC X(09).
+    02 FILLER             PIC X(02) VALUE SPACES.
+    02 AU-MEDIA           PIC -(8)9,99.
+    02 AU-MEDIA-X         REDEFINES AU-MEDIA         PIC X(12).
+    02 FILLER             PIC X(02) VALUE SPACES.
+    02 AU-RESTO           PIC -(7)9.
+    02 AU-RESTO-X         REDEFINES AU-RESTO         PIC X(08).
+    02 FILLER             PIC X(02) VALUE SPACES.
+*> 40 bytes - ver W-OBSERVACAO na Calculadora para o dimensionamento.
+    02 AU-OBSERVACAO      PIC X(40).
