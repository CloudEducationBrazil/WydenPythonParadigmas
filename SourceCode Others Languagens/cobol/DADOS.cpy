@@ -0,0 +1,20 @@
+      *> DADOS.cpy - layout compartilhado do par de entrada e dos
+      *> resultados do Calculadora. Compartilhado por todos os membros
+      *> da suite (Calculadora, CalcTotais, etc.) para que W-N1/W-N2 e
+      *> os resultados nunca fiquem redeclarados fora de sincronia.
+ 01 DADOS.
+*> Campos com sinal e dígitos suficientes para valores reais de
+*> conciliação (na casa das dezenas de milhares, positivos ou negativos).
+    02 W-N1                PIC S9(07) VALUE ZEROS.
+    02 W-N2                PIC S9(07) VALUE ZEROS.
+    02 W-Soma              PIC S9(08) VALUE ZEROS.
+    02 W-Subtracao         PIC S9(08) VALUE ZEROS.
+*> S9(14): dois fatores de 7 dígitos (o tamanho de W-N1/W-N2) podem
+*> gerar um produto de até 14 dígitos (9999999 * 9999999) - S9(09) já
+*> estourava com fatores na casa das dezenas de milhares.
+    02 W-Multiplicacao     PIC S9(14) VALUE ZEROS.
+    02 W-Divisao           PIC S9(07)V99 VALUE ZEROS.
+*> Operações adicionais, selecionáveis pelo menu de operações.
+    02 W-Percentual        PIC S9(05)V99 VALUE ZEROS.
+    02 W-Media             PIC S9(08)V99 VALUE ZEROS.
+    02 W-Resto             PIC S9(07) VALUE ZEROS.
