@@ -1,45 +1,196 @@
-EXERCÍCIO 1 - CALCULADORA
-
-Desenvolver um programa que receba 2 variáveis numéricas inteiras e informe:
-1. o valor da soma.
-2. o valor da subtração.
-3. o valor da multiplicação.
-4. o valor da divisão.
-
-=====================================================================================
+>>SOURCE FORMAT FREE
+      *> EXERCÍCIO 1 - CALCULADORA
+      *>
+      *> Desenvolver um programa que receba 2 variáveis numéricas inteiras e informe:
+      *> 1. o valor da soma.
+      *> 2. o valor da subtração.
+      *> 3. o valor da multiplicação.
+      *> 4. o valor da divisão.
+      *>
+      *> =====================================================================================
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  Calculadora.
 ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
  Special-names.
  Decimal-point is comma.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+*> Arquivo de entrada do modo batch: um par de valores por registro.
+     SELECT ARQ-TRANSACOES ASSIGN TO "TRANSACOES.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FS-TRANSACOES.
+*> Arquivo de saída do modo batch: os quatro resultados por registro.
+     SELECT ARQ-RESULTADOS ASSIGN TO "RESULTADOS.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FS-RESULTADOS.
+*> Trilha de auditoria: um registro por cálculo realizado, mantido
+*> entre execuções (aberto em modo EXTEND) para consulta posterior.
+     SELECT ARQ-AUDITORIA ASSIGN TO "CALCLOG.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FS-AUDITORIA.
+*> Checkpoint do modo batch: guarda quantos registros de TRANSACOES.DAT
+*> já foram commitados na auditoria, para uma rodada retomada não
+*> reprocessar o que uma execução anterior já tinha gravado.
+     SELECT ARQ-CHECKPOINT ASSIGN TO "CALCCKPT.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FS-CHECKPOINT.
+*> Interface de saída para a planilha de conciliação: uma linha CSV
+*> por cálculo, gravada além da tela/RESULTADOS.DAT.
+     SELECT ARQ-INTERFACE ASSIGN TO "CALCIF.CSV"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FS-INTERFACE.
  DATA DIVISION.
+ FILE SECTION.
+ FD  ARQ-TRANSACOES.
+  01 REG-TRANSACAO.
+     02 TR-N1              PIC S9(07) SIGN IS LEADING SEPARATE.
+     02 TR-N2              PIC S9(07) SIGN IS LEADING SEPARATE.
+ FD  ARQ-RESULTADOS.
+  01 REG-RESULTADO.
+     02 RS-N1              PIC -(7)9.
+     02 FILLER             PIC X(02) VALUE SPACES.
+     02 RS-N2              PIC -(7)9.
+     02 FILLER             PIC X(02) VALUE SPACES.
+     02 RS-SOMA            PIC -(8)9.
+*> Vista alfanumérica usada só para deixar em branco (em vez de "0")
+*> a coluna de uma operação que não foi selecionada no menu.
+     02 RS-SOMA-X          REDEFINES RS-SOMA          PIC X(09).
+     02 FILLER             PIC X(02) VALUE SPACES.
+     02 RS-SUBTRACAO       PIC -(8)9.
+     02 RS-SUBTRACAO-X     REDEFINES RS-SUBTRACAO     PIC X(09).
+     02 FILLER             PIC X(02) VALUE SPACES.
+     02 RS-MULTIPLICACAO   PIC -(13)9.
+     02 RS-MULTIPLICACAO-X REDEFINES RS-MULTIPLICACAO PIC X(14).
+     02 FILLER             PIC X(02) VALUE SPACES.
+     02 RS-DIVISAO         PIC -(7)9,99.
+     02 RS-DIVISAO-X       REDEFINES RS-DIVISAO       PIC X(11).
+     02 FILLER             PIC X(02) VALUE SPACES.
+     02 RS-OBSERVACAO      PIC X(40).
+ FD  ARQ-AUDITORIA.
+*> Layout compartilhado com CalcTotais - ver REGAUDIT.cpy.
+     COPY REGAUDIT.
+ FD  ARQ-CHECKPOINT.
+  01 REG-CHECKPOINT.
+     02 CK-QTDE-PROCESSADOS PIC 9(07).
+ FD  ARQ-INTERFACE.
+  01 REG-INTERFACE          PIC X(150).
  WORKING-STORAGE SECTION.
-  01 DADOS.
-* Declaração de variáveis: Nota 1 e Nota 2, soma, subtracao, multiplicacao e divisão
-    02 W-N1    		PIC  9(03) VALUE ZEROS.
-    02 W-N2    		PIC  9(03) VALUE ZEROS.
-    02 W-Soma  		PIC  9(03) VALUE ZEROS.
-    02 W-Subtracao        PIC  9(03) VALUE ZEROS.
-    02 W-Multiplicacao    PIC  9(03) VALUE ZEROS.
-    02 W-Divisao    	PIC  9(03)V99 VALUE ZEROS.
- 01 MascaraInt           PIC ZZ9.
- 01 MascaraFloat         PIC ZZ9,9. 
-*o zzz. é a separação de um campo
-* EXIBE MENSAGEM NA TELA, intereção com o usuário
+*> Layout compartilhado pela suite Calculadora - ver DADOS.cpy.
+     COPY DADOS.
+*> -(13)9: cobre o pior caso de W-Multiplicacao (14 dígitos, ver DADOS.cpy).
+ 01 MascaraInt             PIC -(13)9.
+ 01 MascaraFloat           PIC -(7)9,99.
+*> Campos de apoio de Formata-Valor-CSV: monta um texto com ponto
+*> decimal literal (ex.: "-1234,56" -> "-1234.56") para os campos com
+*> decimais na exportação CSV (req009). MascaraFloat não serve para
+*> isso porque o "," de Special-names Decimal-point is comma vira o
+*> próprio separador decimal editado, e o CSV usa "," como delimitador
+*> de coluna - gravar MascaraFloat ali quebraria a linha em duas colunas.
+*> PIC S9(08)V99 cobre o maior campo com decimais (W-Media).
+ 01 W-CSV-VALOR-ENTRADA    PIC S9(08)V99.
+ 01 W-CSV-VALOR-SAIDA      PIC X(14).
+ 01 W-CSV-SINAL            PIC X(01).
+ 01 W-CSV-ABS              PIC 9(08)V99.
+ 01 W-CSV-INT              PIC 9(08).
+ 01 W-CSV-INT-EDT          PIC Z(7)9.
+ 01 W-CSV-FRAC             PIC 9(02).
+*> Máscara de digitação: aceita valores negativos vindos do teclado.
+ 01 W-ENTRADA-NUM          PIC S9(07) SIGN IS LEADING SEPARATE.
+*> Entrada é recebida como texto e validada antes de virar numero, para
+*> nao aceitar em silencio valores em branco ou nao-numericos.
+ 01 W-ENTRADA-TXT          PIC X(09).
+ 01 W-ENTRADA-CHK          PIC S9(04).
+ 01 W-ENTRADA-VALIDA       PIC X(01) VALUE "N".
+    88 ENTRADA-VALIDA             VALUE "S".
+*>o zzz. é a separação de um campo
+*> EXIBE MENSAGEM NA TELA, intereção com o usuário
   01 MENSAGEMS-DE-TELA.
-    02 MENSA1    	PIC X(50) VALUE "Digite o primeiro valor:  ". 
-    02 MENSA2     PIC X(50) VALUE "Digite o segundo valor:  ".
-    02 MENSA3     PIC X(50) VALUE "Soma:  ".
-    02 MENSA4     PIC X(50) VALUE "Subtracao:  ".
-    02 MENSA5     PIC X(50) VALUE "Multiplicacao:  ".
-    02 MENSA6     PIC X(50) VALUE "Divisao:  ".
-    02 MENSA7 	PIC X(50) VALUE '--------FIM DO PROGRAMA----------'.
-    02 MENSA8   	PIC X(30) VALUE SPACE.
+    02 MENSA1              PIC X(50) VALUE "Digite o primeiro valor:  ".
+    02 MENSA2              PIC X(50) VALUE "Digite o segundo valor:  ".
+    02 MENSA3              PIC X(50) VALUE "Soma:  ".
+    02 MENSA4              PIC X(50) VALUE "Subtracao:  ".
+    02 MENSA5              PIC X(50) VALUE "Multiplicacao:  ".
+    02 MENSA6              PIC X(50) VALUE "Divisao:  ".
+    02 MENSA7              PIC X(50) VALUE '--------FIM DO PROGRAMA----------'.
+    02 MENSA8              PIC X(30) VALUE SPACE.
+    02 MENSA9              PIC X(50) VALUE "Executar em modo batch (S/N)? ".
+    02 MENSA10             PIC X(50) VALUE "Divisao por zero - nao realizada".
+    02 MENSA11             PIC X(50) VALUE "Multiplicacao: valor excede o campo".
+    02 MENSA12             PIC X(50) VALUE "Percentual (N1/N2):  ".
+    02 MENSA13             PIC X(50) VALUE "Media:  ".
+    02 MENSA14             PIC X(50) VALUE "Resto:  ".
+    02 MENSA15             PIC X(50) VALUE "Valor invalido - digite um numero: ".
+    02 MENSA16             PIC X(50) VALUE "Percentual: valor excede o campo".
  01 DATA-DO-SISTEMA.
-    02 ANO       PIC 9(02) VALUE ZEROS.
-    02 MES       PIC 9(02) VALUE ZEROS.
-    02 DIA       PIC 9(02) VALUE ZEROS.
-  SCREEN SECTION.
+    02 ANO                 PIC 9(02) VALUE ZEROS.
+    02 MES                 PIC 9(02) VALUE ZEROS.
+    02 DIA                 PIC 9(02) VALUE ZEROS.
+*> Controle do modo de execução: interativo (tela) ou batch (arquivo).
+ 01 W-MODO-EXECUCAO        PIC X(01) VALUE "I".
+    88 MODO-INTERATIVO             VALUE "I".
+    88 MODO-BATCH                  VALUE "B".
+ 01 FS-TRANSACOES          PIC X(02) VALUE "00".
+    88 FS-TRANSACOES-OK           VALUE "00".
+    88 FS-TRANSACOES-FIM          VALUE "10".
+ 01 FS-RESULTADOS          PIC X(02) VALUE "00".
+    88 FS-RESULTADOS-OK           VALUE "00".
+ 01 W-FIM-TRANSACOES       PIC X(01) VALUE "N".
+    88 FIM-TRANSACOES              VALUE "S".
+ 01 W-QTDE-PROCESSADOS     PIC 9(07) VALUE ZEROS.
+ 01 FS-CHECKPOINT          PIC X(02) VALUE "00".
+    88 FS-CHECKPOINT-OK           VALUE "00".
+    88 FS-CHECKPOINT-NAO-EXISTE   VALUE "35".
+*> Quantidade de registros já commitados numa rodada batch anterior;
+*> lida do checkpoint para pular o que já foi processado ao retomar.
+ 01 W-QTDE-CHECKPOINT      PIC 9(07) VALUE ZEROS.
+ 01 W-IDX-SKIP             PIC 9(07) VALUE ZEROS.
+ 01 W-CHECKPOINT-INTERVALO PIC 9(05) VALUE 100.
+ 01 FS-INTERFACE           PIC X(02) VALUE "00".
+    88 FS-INTERFACE-OK            VALUE "00".
+    88 FS-INTERFACE-NAO-EXISTE    VALUE "35".
+ 01 W-INTERFACE-NOVA       PIC X(01) VALUE "N".
+    88 INTERFACE-NOVA             VALUE "S".
+*> Linha CSV montada campo a campo (STRING ... POINTER) antes de ir
+*> para o registro fixo REG-INTERFACE.
+ 01 W-LINHA-INTERFACE      PIC X(150) VALUE SPACES.
+ 01 W-PTR-INTERFACE        PIC 9(04) VALUE 1.
+*> Sinalizadores de erro de cálculo: zerados a cada rodada do Calcula.
+ 01 W-ERRO-DIVISAO         PIC X(01) VALUE "N".
+    88 ERRO-DIVISAO               VALUE "S".
+ 01 W-ERRO-MULTIPLICACAO   PIC X(01) VALUE "N".
+    88 ERRO-MULTIPLICACAO         VALUE "S".
+ 01 W-ERRO-PERCENTUAL     PIC X(01) VALUE "N".
+    88 ERRO-PERCENTUAL            VALUE "S".
+ 01 FS-AUDITORIA           PIC X(02) VALUE "00".
+    88 FS-AUDITORIA-OK            VALUE "00".
+*> Observação textual de um cálculo, usada na auditoria, no arquivo de
+*> resultados do batch e na exportação para a interface (RS/AU/IF-OBSERVACAO).
+*> 40 bytes: cobre o pior caso combinado "MULT OVERFLOW PERC OVERFLOW"
+*> (multiplicacao e percentual podem estourar no mesmo calculo, ja que
+*> sao guardas independentes em Calcula).
+ 01 W-OBSERVACAO           PIC X(40) VALUE SPACES.
+*> Menu de seleção de operações (somente modo interativo; o modo
+*> batch sempre roda as quatro operações clássicas, sem menu).
+ 01 SELECAO-OPERACOES.
+    02 OPSEL-SOMA             PIC X(01) VALUE "S".
+       88 OP-SOMA                    VALUE "S".
+    02 OPSEL-SUBTRACAO        PIC X(01) VALUE "S".
+       88 OP-SUBTRACAO               VALUE "S".
+    02 OPSEL-MULTIPLICACAO    PIC X(01) VALUE "S".
+       88 OP-MULTIPLICACAO           VALUE "S".
+    02 OPSEL-DIVISAO          PIC X(01) VALUE "S".
+       88 OP-DIVISAO                 VALUE "S".
+    02 OPSEL-PERCENTUAL       PIC X(01) VALUE "N".
+       88 OP-PERCENTUAL              VALUE "S".
+    02 OPSEL-MEDIA            PIC X(01) VALUE "N".
+       88 OP-MEDIA                   VALUE "S".
+    02 OPSEL-RESTO            PIC X(01) VALUE "N".
+       88 OP-RESTO                   VALUE "S".
+ 01 W-OPCOES               PIC X(20) VALUE SPACES.
+ 01 W-IDX-OPCAO            PIC 9(02) VALUE 1.
+ 01 W-CHAR-OPCAO           PIC X(01).
+ SCREEN SECTION.
  01 TELA01.
     02 LINE 02 COLUMN 06 PIC 9(02)/ USING DIA.
     02 LINE 02 COLUMN 09 PIC 9(02)/ USING MES.
@@ -48,70 +199,642 @@ ENVIRONMENT DIVISION.
  "XXXXX CALCULADORA XXXXX".
  PROCEDURE DIVISION.
  Inicio.
- Display "Data: " at 0201.
- ACCEPT  DATA-DO-SISTEMA FROM DATE.
- DISPLAY ERASE       AT    0101.
- DISPLAY TELA01      AT    0101.
- MOVE    ZEROS       TO    DADOS.
+     Display "Data: " at 0201.
+     ACCEPT  DATA-DO-SISTEMA FROM DATE.
+     DISPLAY ERASE.
+     DISPLAY TELA01      AT    0101.
+     MOVE    ZEROS       TO    DADOS.
+     OPEN EXTEND ARQ-AUDITORIA.
+     IF NOT FS-AUDITORIA-OK
+        DISPLAY ERASE
+        DISPLAY "CALCLOG.DAT nao pode ser aberto para gravacao - status "
+                FS-AUDITORIA AT 0101
+        PERFORM Finaliza
+     END-IF.
+     PERFORM Abre-Interface.
+     PERFORM Seleciona-Modo.
+     IF MODO-BATCH
+        PERFORM Processa-Batch
+     ELSE
+        PERFORM Seleciona-Operacoes
+        PERFORM Entrada
+        PERFORM Calcula
+        PERFORM Grava-Auditoria
+        PERFORM Grava-Interface
+        PERFORM Exibe-Resultados
+     END-IF.
+     CLOSE ARQ-AUDITORIA.
+     CLOSE ARQ-INTERFACE.
+     PERFORM Finaliza.
+
+ Seleciona-Modo.
+*> Pergunta se a rodada é interativa (tela) ou batch (arquivo de transações).
+     DISPLAY MENSA9 AT 0430.
+*> MENSA8 e PIC X(30); numa coluna 60 estouraria a tela de 80 colunas
+*> (60+30-1=89) - fica numa linha propria, coluna 30 (30+30-1=59).
+     ACCEPT MENSA8 AT 0530.
+     IF MENSA8(1:1) = "S" OR MENSA8(1:1) = "s"
+        MOVE "B" TO W-MODO-EXECUCAO
+     ELSE
+        MOVE "I" TO W-MODO-EXECUCAO
+     END-IF.
+     MOVE SPACES TO MENSA8.
+
+ Seleciona-Operacoes.
+*> Menu de seleção de operações: ENTER mantém as quatro clássicas
+*> (soma/subtracao/multiplicacao/divisao); T seleciona todas, incluindo
+*> percentual/media/resto.
+*> Linhas de 55/37/46 colunas: ficam na margem esquerda (coluna 05) em
+*> vez da coluna 30 usada pelos prompts curtos, para nao estourar a
+*> tela de 80 colunas. ACCEPT W-OPCOES (PIC X(20)) vai numa linha
+*> propria, coluna 05 (05+20-1=24).
+     DISPLAY "Operacoes: 1-Soma 2-Subtracao 3-Multiplicacao 4-Divisao" AT 0505.
+     DISPLAY "5-Percentual 6-Media 7-Resto  T-Todas" AT 0605.
+     DISPLAY "Escolha (ex: 1235) ou ENTER p/ padrao (1234): " AT 0705.
+     MOVE SPACES TO W-OPCOES.
+     ACCEPT W-OPCOES AT 0805.
+     IF W-OPCOES NOT = SPACES
+        MOVE "N" TO OPSEL-SOMA
+        MOVE "N" TO OPSEL-SUBTRACAO
+        MOVE "N" TO OPSEL-MULTIPLICACAO
+        MOVE "N" TO OPSEL-DIVISAO
+        MOVE "N" TO OPSEL-PERCENTUAL
+        MOVE "N" TO OPSEL-MEDIA
+        MOVE "N" TO OPSEL-RESTO
+        PERFORM VARYING W-IDX-OPCAO FROM 1 BY 1 UNTIL W-IDX-OPCAO > 20
+           MOVE W-OPCOES(W-IDX-OPCAO:1) TO W-CHAR-OPCAO
+           EVALUATE W-CHAR-OPCAO
+              WHEN "1" MOVE "S" TO OPSEL-SOMA
+              WHEN "2" MOVE "S" TO OPSEL-SUBTRACAO
+              WHEN "3" MOVE "S" TO OPSEL-MULTIPLICACAO
+              WHEN "4" MOVE "S" TO OPSEL-DIVISAO
+              WHEN "5" MOVE "S" TO OPSEL-PERCENTUAL
+              WHEN "6" MOVE "S" TO OPSEL-MEDIA
+              WHEN "7" MOVE "S" TO OPSEL-RESTO
+              WHEN "T"
+                 MOVE "S" TO OPSEL-SOMA OPSEL-SUBTRACAO
+                             OPSEL-MULTIPLICACAO OPSEL-DIVISAO
+                             OPSEL-PERCENTUAL OPSEL-MEDIA OPSEL-RESTO
+              WHEN "t"
+                 MOVE "S" TO OPSEL-SOMA OPSEL-SUBTRACAO
+                             OPSEL-MULTIPLICACAO OPSEL-DIVISAO
+                             OPSEL-PERCENTUAL OPSEL-MEDIA OPSEL-RESTO
+              WHEN OTHER CONTINUE
+           END-EVALUATE
+        END-PERFORM
+     END-IF.
+
+ Processa-Batch.
+*> Lê pares de valores do arquivo de transações e grava os quatro
+*> resultados de cada par no arquivo de resultados, sem interação com o usuário.
+*> Retoma do checkpoint gravado em CALCCKPT.DAT, se houver, para não
+*> reprocessar registros já commitados na auditoria por uma rodada
+*> anterior que tenha abendado no meio do arquivo.
+     OPEN INPUT ARQ-TRANSACOES.
+     IF NOT FS-TRANSACOES-OK
+        DISPLAY ERASE
+        DISPLAY "TRANSACOES.DAT nao encontrado ou inacessivel - status "
+                FS-TRANSACOES AT 0101
+        PERFORM Finaliza
+     END-IF.
+     MOVE "N" TO W-FIM-TRANSACOES.
+     MOVE ZEROS TO W-QTDE-PROCESSADOS.
+     PERFORM Le-Checkpoint.
+*> Retomando de um checkpoint > 0: abre em EXTEND para nao truncar as
+*> linhas ja gravadas por rodadas anteriores (Pula-Registros-Processados
+*> nao regrava esses resultados). Primeira execucao (checkpoint zerado):
+*> OUTPUT, como sempre, para comecar o arquivo do zero.
+     IF W-QTDE-CHECKPOINT > 0
+        OPEN EXTEND ARQ-RESULTADOS
+     ELSE
+        OPEN OUTPUT ARQ-RESULTADOS
+     END-IF.
+     IF NOT FS-RESULTADOS-OK
+        DISPLAY ERASE
+        DISPLAY "RESULTADOS.DAT nao pode ser aberto para gravacao - status "
+                FS-RESULTADOS AT 0101
+        CLOSE ARQ-TRANSACOES
+        PERFORM Finaliza
+     END-IF.
+     PERFORM Pula-Registros-Processados.
+     IF NOT FIM-TRANSACOES
+        PERFORM Le-Transacao
+     END-IF.
+     PERFORM UNTIL FIM-TRANSACOES
+        MOVE TR-N1 TO W-N1
+        MOVE TR-N2 TO W-N2
+        PERFORM Calcula
+        PERFORM Grava-Auditoria
+        PERFORM Grava-Resultado-Batch
+        PERFORM Grava-Interface
+        ADD 1 TO W-QTDE-PROCESSADOS
+        IF FUNCTION MOD(W-QTDE-PROCESSADOS, W-CHECKPOINT-INTERVALO) = 0
+           PERFORM Grava-Checkpoint
+        END-IF
+        PERFORM Le-Transacao
+     END-PERFORM.
+     CLOSE ARQ-TRANSACOES.
+     CLOSE ARQ-RESULTADOS.
+*> Rodada terminou sem abendar - zera o checkpoint para a próxima
+*> execução começar do zero em vez de pular registros novos.
+     PERFORM Zera-Checkpoint.
+     DISPLAY ERASE.
+     DISPLAY "Registros processados: " W-QTDE-PROCESSADOS AT 0101.
+
+ Le-Checkpoint.
+     MOVE ZEROS TO W-QTDE-CHECKPOINT.
+     OPEN INPUT ARQ-CHECKPOINT.
+     IF FS-CHECKPOINT-OK
+        READ ARQ-CHECKPOINT
+           AT END CONTINUE
+        END-READ
+        IF FS-CHECKPOINT-OK
+           MOVE CK-QTDE-PROCESSADOS TO W-QTDE-CHECKPOINT
+        END-IF
+        CLOSE ARQ-CHECKPOINT
+     END-IF.
+
+ Pula-Registros-Processados.
+*> Descarta os registros já commitados numa rodada anterior sem
+*> recalcular nem regravar auditoria/resultados para eles.
+     IF W-QTDE-CHECKPOINT > 0
+        PERFORM VARYING W-IDX-SKIP FROM 1 BY 1
+                 UNTIL W-IDX-SKIP > W-QTDE-CHECKPOINT OR FIM-TRANSACOES
+           PERFORM Le-Transacao
+        END-PERFORM
+        MOVE W-QTDE-CHECKPOINT TO W-QTDE-PROCESSADOS
+     END-IF.
+
+ Grava-Checkpoint.
+*> Sobrescreve o checkpoint com a posição já commitada na auditoria.
+     OPEN OUTPUT ARQ-CHECKPOINT.
+     MOVE W-QTDE-PROCESSADOS TO CK-QTDE-PROCESSADOS.
+     WRITE REG-CHECKPOINT.
+     CLOSE ARQ-CHECKPOINT.
+
+ Zera-Checkpoint.
+     OPEN OUTPUT ARQ-CHECKPOINT.
+     CLOSE ARQ-CHECKPOINT.
+
+ Le-Transacao.
+     READ ARQ-TRANSACOES
+        AT END MOVE "S" TO W-FIM-TRANSACOES
+     END-READ.
+
+ Monta-Observacao.
+*> Resume o resultado do último Calcula em texto curto; usado na
+*> auditoria, no arquivo de resultados do batch e na interface de saída.
+     MOVE SPACES TO W-OBSERVACAO.
+     IF ERRO-DIVISAO
+        MOVE "DIV POR ZERO" TO W-OBSERVACAO
+     END-IF.
+     IF ERRO-MULTIPLICACAO
+        STRING FUNCTION TRIM(W-OBSERVACAO) " MULT OVERFLOW"
+               DELIMITED BY SIZE INTO W-OBSERVACAO
+     END-IF.
+     IF ERRO-PERCENTUAL
+        STRING FUNCTION TRIM(W-OBSERVACAO) " PERC OVERFLOW"
+               DELIMITED BY SIZE INTO W-OBSERVACAO
+     END-IF.
+     IF W-OBSERVACAO = SPACES
+        MOVE "OK" TO W-OBSERVACAO
+     END-IF.
+
+ Grava-Resultado-Batch.
+*> Zera o registro antes de montar: o buffer da FD não vem em branco,
+*> e os FILLER entre campos precisam ser espaço para o LINE SEQUENTIAL
+*> gravar um texto válido. Uma operação não selecionada no menu (req005)
+*> grava a coluna em branco (via a vista alfanumérica REDEFINES), não
+*> "0" - senão não dá para distinguir "não pedido" de "resultado zero".
+     MOVE SPACES TO REG-RESULTADO.
+     PERFORM Monta-Observacao.
+     MOVE W-N1             TO RS-N1.
+     MOVE W-N2             TO RS-N2.
+     IF OP-SOMA
+        MOVE W-Soma           TO RS-SOMA
+     ELSE
+        MOVE SPACES           TO RS-SOMA-X
+     END-IF.
+     IF OP-SUBTRACAO
+        MOVE W-Subtracao      TO RS-SUBTRACAO
+     ELSE
+        MOVE SPACES           TO RS-SUBTRACAO-X
+     END-IF.
+     IF OP-MULTIPLICACAO
+        MOVE W-Multiplicacao  TO RS-MULTIPLICACAO
+     ELSE
+        MOVE SPACES           TO RS-MULTIPLICACAO-X
+     END-IF.
+     IF OP-DIVISAO
+        MOVE W-Divisao        TO RS-DIVISAO
+     ELSE
+        MOVE SPACES           TO RS-DIVISAO-X
+     END-IF.
+     MOVE W-OBSERVACAO     TO RS-OBSERVACAO.
+     WRITE REG-RESULTADO.
+
+ Grava-Auditoria.
+*> Registra permanentemente o cálculo (data e valores) na trilha de
+*> auditoria, para consulta se uma divergência aparecer nos livros.
+*> Mesma regra de RS-*-X acima para operações não selecionadas.
+     MOVE SPACES TO REG-AUDITORIA.
+     PERFORM Monta-Observacao.
+     MOVE ANO              TO AU-ANO.
+     MOVE "/"               TO AU-SEP1.
+     MOVE MES              TO AU-MES.
+     MOVE "/"               TO AU-SEP2.
+     MOVE DIA              TO AU-DIA.
+     MOVE W-N1             TO AU-N1.
+     MOVE W-N2             TO AU-N2.
+     IF OP-SOMA
+        MOVE W-Soma           TO AU-SOMA
+     ELSE
+        MOVE SPACES           TO AU-SOMA-X
+     END-IF.
+     IF OP-SUBTRACAO
+        MOVE W-Subtracao      TO AU-SUBTRACAO
+     ELSE
+        MOVE SPACES           TO AU-SUBTRACAO-X
+     END-IF.
+     IF OP-MULTIPLICACAO
+        MOVE W-Multiplicacao  TO AU-MULTIPLICACAO
+     ELSE
+        MOVE SPACES           TO AU-MULTIPLICACAO-X
+     END-IF.
+     IF OP-DIVISAO
+        MOVE W-Divisao        TO AU-DIVISAO
+     ELSE
+        MOVE SPACES           TO AU-DIVISAO-X
+     END-IF.
+     IF OP-PERCENTUAL
+        MOVE W-Percentual     TO AU-PERCENTUAL
+     ELSE
+        MOVE SPACES           TO AU-PERCENTUAL-X
+     END-IF.
+     IF OP-MEDIA
+        MOVE W-Media          TO AU-MEDIA
+     ELSE
+        MOVE SPACES           TO AU-MEDIA-X
+     END-IF.
+     IF OP-RESTO
+        MOVE W-Resto          TO AU-RESTO
+     ELSE
+        MOVE SPACES           TO AU-RESTO-X
+     END-IF.
+     MOVE W-OBSERVACAO     TO AU-OBSERVACAO.
+     WRITE REG-AUDITORIA.
+
+ Abre-Interface.
+*> Abre CALCIF.CSV em modo de acréscimo; se o arquivo ainda não existe
+*> nesta primeira execução, grava o cabeçalho das colunas antes dos dados.
+     MOVE "N" TO W-INTERFACE-NOVA.
+     OPEN INPUT ARQ-INTERFACE.
+     IF FS-INTERFACE-NAO-EXISTE
+        MOVE "S" TO W-INTERFACE-NOVA
+     ELSE
+        CLOSE ARQ-INTERFACE
+     END-IF.
+     OPEN EXTEND ARQ-INTERFACE.
+     IF NOT FS-INTERFACE-OK
+        DISPLAY ERASE
+        DISPLAY "CALCIF.CSV nao pode ser aberto para gravacao - status "
+                FS-INTERFACE AT 0101
+        CLOSE ARQ-AUDITORIA
+        PERFORM Finaliza
+     END-IF.
+     IF INTERFACE-NOVA
+        MOVE "N1,N2,SOMA,SUBTRACAO,MULTIPLICACAO,DIVISAO,PERCENTUAL,MEDIA,RESTO,OBSERVACAO"
+             TO REG-INTERFACE
+        WRITE REG-INTERFACE
+     END-IF.
+
+ Formata-Valor-CSV.
+*> Converte W-CSV-VALOR-ENTRADA (S9(08)V99) para texto com ponto
+*> decimal literal em W-CSV-VALOR-SAIDA (ex.: -1234,56 -> "-1234.56").
+*> "." aqui é literal de string, não símbolo de PICTURE - não é afetado
+*> por Special-names Decimal-point is comma (ver comentário em
+*> W-CSV-VALOR-ENTRADA acima).
+     MOVE SPACES TO W-CSV-VALOR-SAIDA.
+     IF W-CSV-VALOR-ENTRADA < 0
+        MOVE "-" TO W-CSV-SINAL
+     ELSE
+        MOVE SPACE TO W-CSV-SINAL
+     END-IF.
+     COMPUTE W-CSV-ABS = FUNCTION ABS(W-CSV-VALOR-ENTRADA).
+     MOVE W-CSV-ABS TO W-CSV-INT.
+     COMPUTE W-CSV-FRAC = (W-CSV-ABS - W-CSV-INT) * 100.
+     MOVE W-CSV-INT TO W-CSV-INT-EDT.
+     IF W-CSV-SINAL = "-"
+        STRING "-" FUNCTION TRIM(W-CSV-INT-EDT) "." W-CSV-FRAC
+               DELIMITED BY SIZE INTO W-CSV-VALOR-SAIDA
+        END-STRING
+     ELSE
+        STRING FUNCTION TRIM(W-CSV-INT-EDT) "." W-CSV-FRAC
+               DELIMITED BY SIZE INTO W-CSV-VALOR-SAIDA
+        END-STRING
+     END-IF.
+
+ Grava-Interface.
+*> Monta uma linha CSV com os resultados do cálculo atual - exportação
+*> para a planilha de conciliação, além da tela e de RESULTADOS.DAT.
+*> Uma operação não selecionada no menu (req005) grava a coluna vazia
+*> (só a vírgula do delimitador), não "0" - mesma regra usada em
+*> Grava-Resultado-Batch/Grava-Auditoria para não confundir "não pedido"
+*> com "resultado zero".
+     PERFORM Monta-Observacao.
+     MOVE SPACES TO W-LINHA-INTERFACE.
+     MOVE 1 TO W-PTR-INTERFACE.
+     MOVE W-N1 TO MascaraInt.
+     STRING FUNCTION TRIM(MascaraInt) "," DELIMITED BY SIZE
+            INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+     END-STRING.
+     MOVE W-N2 TO MascaraInt.
+     STRING FUNCTION TRIM(MascaraInt) "," DELIMITED BY SIZE
+            INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+     END-STRING.
+     IF OP-SOMA
+        MOVE W-Soma TO MascaraInt
+        STRING FUNCTION TRIM(MascaraInt) "," DELIMITED BY SIZE
+               INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+        END-STRING
+     ELSE
+        STRING "," DELIMITED BY SIZE
+               INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+        END-STRING
+     END-IF.
+     IF OP-SUBTRACAO
+        MOVE W-Subtracao TO MascaraInt
+        STRING FUNCTION TRIM(MascaraInt) "," DELIMITED BY SIZE
+               INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+        END-STRING
+     ELSE
+        STRING "," DELIMITED BY SIZE
+               INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+        END-STRING
+     END-IF.
+     IF OP-MULTIPLICACAO
+        MOVE W-Multiplicacao TO MascaraInt
+        STRING FUNCTION TRIM(MascaraInt) "," DELIMITED BY SIZE
+               INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+        END-STRING
+     ELSE
+        STRING "," DELIMITED BY SIZE
+               INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+        END-STRING
+     END-IF.
+     IF OP-DIVISAO
+        MOVE W-Divisao TO W-CSV-VALOR-ENTRADA
+        PERFORM Formata-Valor-CSV
+        STRING FUNCTION TRIM(W-CSV-VALOR-SAIDA) "," DELIMITED BY SIZE
+               INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+        END-STRING
+     ELSE
+        STRING "," DELIMITED BY SIZE
+               INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+        END-STRING
+     END-IF.
+     IF OP-PERCENTUAL
+        MOVE W-Percentual TO W-CSV-VALOR-ENTRADA
+        PERFORM Formata-Valor-CSV
+        STRING FUNCTION TRIM(W-CSV-VALOR-SAIDA) "," DELIMITED BY SIZE
+               INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+        END-STRING
+     ELSE
+        STRING "," DELIMITED BY SIZE
+               INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+        END-STRING
+     END-IF.
+     IF OP-MEDIA
+        MOVE W-Media TO W-CSV-VALOR-ENTRADA
+        PERFORM Formata-Valor-CSV
+        STRING FUNCTION TRIM(W-CSV-VALOR-SAIDA) "," DELIMITED BY SIZE
+               INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+        END-STRING
+     ELSE
+        STRING "," DELIMITED BY SIZE
+               INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+        END-STRING
+     END-IF.
+     IF OP-RESTO
+        MOVE W-Resto TO MascaraInt
+        STRING FUNCTION TRIM(MascaraInt) "," DELIMITED BY SIZE
+               INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+        END-STRING
+     ELSE
+        STRING "," DELIMITED BY SIZE
+               INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+        END-STRING
+     END-IF.
+     STRING FUNCTION TRIM(W-OBSERVACAO) DELIMITED BY SIZE
+            INTO W-LINHA-INTERFACE POINTER W-PTR-INTERFACE
+     END-STRING.
+     MOVE W-LINHA-INTERFACE TO REG-INTERFACE.
+     WRITE REG-INTERFACE.
+
  Entrada.
-*RECEBENDO VALORES
-*Recebe o primeiro valor
- display MENSA1 AT 0630.
- accept MascaraInt AT 0921.
- move MascaraInt to W-N1.
-*Recebe o segundo valor
- display MENSA2 AT 0630.
- move zeros to MascaraInt.
- accept MascaraInt AT 1021.
- move MascaraInt to W-N2.
- Calcula.   
-*Calculo da soma: // usa o add
- add W-N1 W-N2 to W-Soma.
-
-*Calculo da subrtacao: // usa subtract e o from para sub n1 do n2
- subtract W-N1 from W-N2 giving W-Subtracao.
-
-*Calculo da multiplicacao: // usa o multiply e o by para mult o n1 do n2
- multiply W-N1 by W-N2 giving W-Multiplicacao.
-
-*Calculo da divisao: // usa o divide e o by para div o n1 do n2
- divide W-N1 by W-N2 giving W-Divisao.
- display "-----------------------------------" at 1229.            
- display "|" at 1328.
- display "|" at 1428. 
- display "|" at 1528.  
- display "|" at 1628.  
- display "|" at 1728.   
-
-* Exibir a Soma das variáveis.
- display MENSA3 AT 1330. 
- move W-Soma to MascaraInt.  
- display MascaraInt at 1350.
-* Exibir a Subtracao das variáveis (usa-se if para colocar o número negativo).
- display MENSA4 AT 1430.
- move W-Subtracao to MascaraInt.
- if MascaraInt < 0
- display "-" at 1449
- display MascaraInt at 1450
-   else
- display MascaraInt at 1450.
-* Exibir a Multiplicacao das variáveis.
- display MENSA5 AT 1530.
- move W-Multiplicacao to MascaraInt.  
- display MascaraInt at 1550.
-* Exibir a Divisão das variáveis.
- display MENSA6 AT 1630.
- move W-Divisao to MascaraFloat.
- display MascaraFloat at 1650.
- display "-----------------------------------" at 1829.
- display "|" at 1364.
- display "|" at 1464. 
- display "|" at 1564.  
- display "|" at 1664.  
- display "|" at 1764.   
- Finaliza.
- DISPLAY MENSA7 AT 2230.
- DISPLAY MENSA8 AT 2330.
- Stop " ".
- Stop Run.
+*>RECEBENDO VALORES
+*>Recebe o primeiro valor
+     MOVE "N" TO W-ENTRADA-VALIDA.
+     PERFORM UNTIL ENTRADA-VALIDA
+        display MENSA1 AT 0630
+        MOVE SPACES TO W-ENTRADA-TXT
+        accept W-ENTRADA-TXT AT 0921
+        PERFORM Valida-Entrada
+        IF ENTRADA-VALIDA
+           move W-ENTRADA-NUM to W-N1
+        ELSE
+           display MENSA15 AT 0830
+        END-IF
+     END-PERFORM.
+     display "                                        " AT 0830.
+*>Recebe o segundo valor
+     MOVE "N" TO W-ENTRADA-VALIDA.
+     PERFORM UNTIL ENTRADA-VALIDA
+        display MENSA2 AT 0630
+        MOVE SPACES TO W-ENTRADA-TXT
+        accept W-ENTRADA-TXT AT 1021
+        PERFORM Valida-Entrada
+        IF ENTRADA-VALIDA
+           move W-ENTRADA-NUM to W-N2
+        ELSE
+           display MENSA15 AT 0830
+        END-IF
+     END-PERFORM.
+     display "                                        " AT 0830.
+
+ Valida-Entrada.
+*> Rejeita entrada em branco ou nao-numerica antes de converter para
+*> W-ENTRADA-NUM; FUNCTION TEST-NUMVAL devolve zero quando o texto e
+*> um numero valido (com sinal opcional). O ON SIZE ERROR do COMPUTE
+*> pega o caso de um numero valido que nao cabe em PIC S9(07) (ex:
+*> "99999999"), que senao truncaria em silencio e passaria como valido.
+     MOVE "N" TO W-ENTRADA-VALIDA.
+     IF W-ENTRADA-TXT NOT = SPACES
+        COMPUTE W-ENTRADA-CHK = FUNCTION TEST-NUMVAL(W-ENTRADA-TXT)
+        IF W-ENTRADA-CHK = 0
+           COMPUTE W-ENTRADA-NUM = FUNCTION NUMVAL(W-ENTRADA-TXT)
+              ON SIZE ERROR
+                 MOVE "N" TO W-ENTRADA-VALIDA
+              NOT ON SIZE ERROR
+                 MOVE "S" TO W-ENTRADA-VALIDA
+           END-COMPUTE
+        END-IF
+     END-IF.
+
+ Calcula.
+     MOVE "N" TO W-ERRO-DIVISAO.
+     MOVE "N" TO W-ERRO-MULTIPLICACAO.
+     MOVE "N" TO W-ERRO-PERCENTUAL.
+
+*>Calculo da soma: // usa o add
+*>W-Soma acumularia sobre o valor do registro anterior se não fosse
+*>zerado aqui - ADD, ao contrário de SUBTRACT/MULTIPLY/DIVIDE ... GIVING,
+*>não substitui o campo destino.
+     IF OP-SOMA
+        MOVE ZEROS TO W-Soma
+        add W-N1 W-N2 to W-Soma
+     END-IF.
+
+*>Calculo da subrtacao: // usa subtract e o from para sub n1 do n2
+     IF OP-SUBTRACAO
+        subtract W-N1 from W-N2 giving W-Subtracao
+     END-IF.
 
+*>Calculo da multiplicacao: // usa o multiply e o by para mult o n1 do n2
+*>W-Multiplicacao é um campo limitado; ON SIZE ERROR pega o estouro em
+*>vez de deixar o resultado truncar silenciosamente.
+     IF OP-MULTIPLICACAO
+        multiply W-N1 by W-N2 giving W-Multiplicacao
+           ON SIZE ERROR
+              MOVE "S" TO W-ERRO-MULTIPLICACAO
+              MOVE ZEROS TO W-Multiplicacao
+        END-MULTIPLY
+     END-IF.
+
+*>Calculo da media: // nao depende do N2 ser diferente de zero
+     IF OP-MEDIA
+        COMPUTE W-Media ROUNDED = (W-N1 + W-N2) / 2
+     END-IF.
+
+*>Calculo da divisao, percentual e resto: // todos dependem de N2 <> 0
+*>Divisor zero abortaria o programa; verifica antes de dividir. Zera os
+*>três campos para não deixar o valor da rodada anterior gravado como
+*>se fosse o resultado desta (auditoria/RESULTADOS.DAT/CSV gravam sem
+*>olhar ERRO-DIVISAO, ao contrário de Exibe-Resultados). So sinaliza o
+*>erro se alguma das tres operacoes que dependem de N2 foi selecionada -
+*>senao Monta-Observacao gravaria "DIV POR ZERO" num calculo que nem
+*>pediu Divisao/Percentual/Resto.
+     IF W-N2 = 0
+        IF OP-DIVISAO OR OP-PERCENTUAL OR OP-RESTO
+           MOVE "S" TO W-ERRO-DIVISAO
+        END-IF
+        MOVE ZEROS TO W-Divisao W-Percentual W-Resto
+     ELSE
+        IF OP-DIVISAO
+           divide W-N1 by W-N2 giving W-Divisao
+        END-IF
+        IF OP-PERCENTUAL
+*>W-Percentual e um campo limitado (S9(05)V99); ON SIZE ERROR pega o
+*>estouro quando N2 e pequeno em relacao a N1, em vez de truncar
+*>silenciosamente, no mesmo espirito do estouro tratado na multiplicacao.
+           COMPUTE W-Percentual ROUNDED = (W-N1 / W-N2) * 100
+              ON SIZE ERROR
+                 MOVE "S" TO W-ERRO-PERCENTUAL
+                 MOVE ZEROS TO W-Percentual
+           END-COMPUTE
+        END-IF
+        IF OP-RESTO
+*>FUNCTION MOD, nao DIVIDE...REMAINDER: REMAINDER e o resto da divisao
+*>truncada, que diverge do modulo matematico quando os operandos tem
+*>sinais diferentes (permitido desde que N1/N2 passaram a aceitar
+*>negativo) - MOD ja e usado no controle de checkpoint (Processa-Batch).
+           COMPUTE W-Resto = FUNCTION MOD(W-N1, W-N2)
+        END-IF
+     END-IF.
+
+ Exibe-Resultados.
+     display "-----------------------------------" at 1229.
+     display "|" at 1328.
+     display "|" at 1428.
+     display "|" at 1528.
+     display "|" at 1628.
+     display "|" at 1728.
+
+*> Exibir a Soma das variáveis.
+     IF OP-SOMA
+        display MENSA3 AT 1330
+        move W-Soma to MascaraInt
+        display MascaraInt at 1350
+     END-IF.
+*> Exibir a Subtracao das variáveis (MascaraInt já traz o sinal).
+     IF OP-SUBTRACAO
+        display MENSA4 AT 1430
+        move W-Subtracao to MascaraInt
+        display MascaraInt at 1450
+     END-IF.
+*> Exibir a Multiplicacao das variáveis (ou o erro de estouro).
+     IF OP-MULTIPLICACAO
+        IF ERRO-MULTIPLICACAO
+           display MENSA11 AT 1530
+        ELSE
+           display MENSA5 AT 1530
+           move W-Multiplicacao to MascaraInt
+           display MascaraInt at 1550
+        END-IF
+     END-IF.
+*> Exibir a Divisão das variáveis (ou o erro de divisão por zero).
+     IF OP-DIVISAO
+        IF ERRO-DIVISAO
+           display MENSA10 AT 1630
+        ELSE
+           display MENSA6 AT 1630
+           move W-Divisao to MascaraFloat
+           display MascaraFloat at 1650
+        END-IF
+     END-IF.
+     display "-----------------------------------" at 1829.
+     display "|" at 1364.
+     display "|" at 1464.
+     display "|" at 1564.
+     display "|" at 1664.
+     display "|" at 1764.
+
+*> Exibir Percentual, Media e Resto (operacoes novas, fora da caixa
+*> classica, cada uma so aparece se foi selecionada no menu).
+*> MENSA10/MENSA16 sao PIC X(50); na coluna 30 cabem exatamente ate a
+*> coluna 79. Por isso, no erro, a mensagem substitui a linha toda
+*> (rotulo MENSA12 + valor) em vez de ser anexada apos ela na coluna
+*> 50 - igual ao padrao ja usado no erro de divisao/multiplicacao acima.
+     IF OP-PERCENTUAL
+        IF ERRO-DIVISAO
+           display MENSA10 AT 1930
+        ELSE
+           IF ERRO-PERCENTUAL
+              display MENSA16 AT 1930
+           ELSE
+              display MENSA12 AT 1930
+              move W-Percentual to MascaraFloat
+              display MascaraFloat at 1950
+           END-IF
+        END-IF
+     END-IF.
+     IF OP-MEDIA
+        display MENSA13 AT 2030
+        move W-Media to MascaraFloat
+        display MascaraFloat at 2050
+     END-IF.
+     IF OP-RESTO
+        IF ERRO-DIVISAO
+           display MENSA10 AT 2130
+        ELSE
+           display MENSA14 AT 2130
+           move W-Resto to MascaraInt
+           display MascaraInt at 2150
+        END-IF
+     END-IF.
+
+ Finaliza.
+     DISPLAY MENSA7 AT 2230.
+     DISPLAY MENSA8 AT 2330.
+     Stop " ".
+     Stop Run.
